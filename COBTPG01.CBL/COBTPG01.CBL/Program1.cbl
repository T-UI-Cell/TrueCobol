@@ -10,37 +10,136 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT CONTROLCARD
+               ASSIGN TO "CONTROLCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTLCARD-FILE-STATUS.
+
            SELECT PAINT-NUM
-               ASSIGN TO "C:\COBOL\PAINTTEST.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC CTL-PAINT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAINT-FILE-STATUS.
 
            SELECT PRTOUT
-              ASSIGN TO "C:\COBOL\PAINTRPT.PRT"
+              ASSIGN TO DYNAMIC CTL-PRT-FILE
+              ORGANIZATION IS RECORD SEQUENTIAL
+              FILE STATUS IS PRT-FILE-STATUS.
+
+           SELECT REJOUT
+              ASSIGN TO DYNAMIC CTL-REJ-FILE
               ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT RATEFILE
+              ASSIGN TO DYNAMIC CTL-RATE-FILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHKPTFILE
+              ASSIGN TO DYNAMIC CTL-CKPT-FILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHKPT-FILE-STATUS.
+
+           SELECT BILLOUT
+              ASSIGN TO DYNAMIC CTL-BILL-FILE
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD  CONTROLCARD
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CONTROL-CARD
+           RECORD CONTAINS 360 CHARACTERS.
+       01  CONTROL-CARD.
+           05  CC-PAINT-FILE         PIC X(60).
+           05  CC-PRT-FILE           PIC X(60).
+           05  CC-REJ-FILE           PIC X(60).
+           05  CC-RATE-FILE          PIC X(60).
+           05  CC-CKPT-FILE          PIC X(60).
+           05  CC-BILL-FILE          PIC X(60).
+
        FD  PAINT-NUM
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 78 CHARACTERS.
        01      PAINT-REC.
-           05  I-PAINT-EST-NO        PIC X(4).        
+           05  I-REC-TYPE            PIC X(1).
+               88  HEADER-REC        VALUE "H".
+               88  ROOM-REC          VALUE "R".
+           05  I-REC-BODY            PIC X(77).
+
+       01  PAINT-HDR-REC REDEFINES PAINT-REC.
+           05  FILLER                PIC X(1).
+           05  I-PAINT-EST-NO        PIC X(4).
            05  I-PAINT-DATE.
                10  I-PAINT-YY        PIC 9(4).
                10  I-PAINT-MM        PIC 99.
                10  I-PAINT-DD        PIC 99.
-           05  I-PAINT-WALL-SQ-FT    PIC 9(4).
-           05  I-PAINT-DOOR-SQ-FT    PIC 9(3).
            05  I-PAINT-PRICE-GAL     PIC 99V99.
+           05  I-PAINT-GRADE         PIC X(1).
+           05  I-CUST-NAME           PIC X(20).
+           05  I-JOB-ADDR            PIC X(30).
+           05  FILLER                PIC X(10).
+
+       01  PAINT-ROOM-REC REDEFINES PAINT-REC.
+           05  FILLER                PIC X(1).
+           05  I-ROOM-EST-NO         PIC X(4).
+           05  I-ROOM-NAME           PIC X(15).
+           05  I-ROOM-WALL-SQ-FT     PIC 9(4).
+           05  I-ROOM-DOOR-SQ-FT     PIC 9(3).
+           05  I-ROOM-CEILING-SQ-FT  PIC 9(4).
+           05  FILLER                PIC X(47).
+
+       FD  RATEFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RATE-REC
+           RECORD CONTAINS 19 CHARACTERS.
+       01  RATE-REC.
+           05  RATE-EFF-DATE         PIC 9(8).
+           05  RATE-GRADE            PIC X(1).
+           05  RATE-COVERAGE         PIC 999.
+           05  RATE-LABOR            PIC 99V99.
+           05  RATE-CEILING-COVERAGE PIC 999.
+
+       FD  CHKPTFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHKPT-REC
+           RECORD CONTAINS 93 CHARACTERS.
+       01  CHKPT-REC.
+           05  CHKPT-PCTR              PIC 99.
+           05  CHKPT-EST-NO            PIC X(4).
+           05  CHKPT-REC-COUNT         PIC 9(7).
+           05  CHKPT-ESTCTR            PIC 999.
+           05  CHKPT-GT-TOTAL-SQ-FT    PIC 9(7).
+           05  CHKPT-GT-PAINT-GAL-NEED PIC 9(5)V99.
+           05  CHKPT-GT-PAINT-PRICE    PIC 9(9)V99.
+           05  CHKPT-GT-LABOR-COST     PIC 9(9)V99.
+           05  CHKPT-GT-TOTAL-COST     PIC 9(9)V99.
+           05  CHKPT-REJCTR            PIC 999.
+           05  CHKPT-YR-JOBCTR         PIC 999.
+           05  CHKPT-YR-SQ-FT          PIC 9(6).
+           05  CHKPT-YR-TOTAL-COST     PIC 9(9)V99.
+           05  CHKPT-FIRST-REC-SW      PIC XXX.
+           05  CHKPT-PREV-YY           PIC 9(4).
+
+       FD  BILLOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS BILL-REC.
+       01  BILL-REC                    PIC X(80).
          FD   PRTOUT
               LABEL RECORD IS OMITTED
-              RECORD CONTAINS 132 CHARACTERS
+              RECORD CONTAINS 450 CHARACTERS
               DATA RECORD IS PRTLINE
               LINAGE IS 60 WITH FOOTING AT 56.
 
-       01 PRTLINE                      PIC X(140).
+       01 PRTLINE                      PIC X(450).
+
+       FD  REJOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJLINE.
+
+       01 REJLINE                      PIC X(132).
 
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
@@ -54,12 +153,77 @@
            05  C-LABOR-COST            PIC 99999V99.
            05  C-TOTAL-COST            PIC 999999V99.
            05  C-TOTAL-SQ-FT           PIC ZZZV9.
-           05  C-GT-TOTAL-SQ-FT        PIC ZZ9.
-           05  C-GT-PAINT-GAL-NEED     PIC ZZ,ZZZV99.
-           05  C-GT-PAINT-PRICE        PIC $$,$$$,$$$V99.
-           05  C-GT-LABOR-COST         PIC $$,$$$,$$$V99.
-           05  C-GT-TOTAL-COST         PIC $$$,$$$,$$$V99.
+           05  C-GT-TOTAL-SQ-FT        PIC 9(7)       VALUE ZERO.
+           05  C-GT-PAINT-GAL-NEED     PIC 9(5)V99    VALUE ZERO.
+           05  C-GT-PAINT-PRICE        PIC 9(9)V99    VALUE ZERO.
+           05  C-GT-LABOR-COST         PIC 9(9)V99    VALUE ZERO.
+           05  C-GT-TOTAL-COST         PIC 9(9)V99    VALUE ZERO.
            05  MORE-REC                PIC XXX VALUE "YES".
+           05  VALID-REC               PIC XXX VALUE "YES".
+           05  C-REJCTR                PIC 999 VALUE ZERO.
+           05  REJECT-REASON           PIC X(40) VALUE SPACES.
+           05  MORE-RATES              PIC XXX VALUE "YES".
+           05  C-JOB-DATE-N            PIC 9(8) VALUE ZERO.
+           05  C-BEST-EFF-DATE         PIC 9(8) VALUE ZERO.
+           05  C-COVERAGE              PIC 999 VALUE 115.
+           05  C-LABOR-RATE            PIC 99V99 VALUE 23.55.
+           05  C-CEILING-COVERAGE      PIC 999 VALUE 350.
+           05  C-CEILING-GAL-NEED      PIC 999V99 VALUE ZERO.
+           05  C-TOTAL-GAL-NEED        PIC 999V99 VALUE ZERO.
+           05  C-RATE-SUB              PIC 99 VALUE ZERO.
+           05  FIRST-REC-SW            PIC XXX VALUE "YES".
+           05  C-PREV-YY               PIC 9(4) VALUE ZERO.
+           05  C-YR-JOBCTR             PIC 999 VALUE ZERO.
+           05  C-YR-SQ-FT              PIC 9(6) VALUE ZERO.
+           05  C-YR-TOTAL-COST         PIC 9(9)V99 VALUE ZERO.
+           05  C-REC-READ-CTR          PIC 9(7) VALUE ZERO.
+           05  C-SKIP-SUB              PIC 9(7) VALUE ZERO.
+           05  C-CKPT-DUMMY            PIC 9(5) VALUE ZERO.
+           05  C-CKPT-REM              PIC 999 VALUE ZERO.
+           05  CHKPT-FILE-STATUS       PIC XX VALUE SPACES.
+           05  BILL-COST-ED            PIC 9(7).99.
+           05  PAINT-FILE-STATUS       PIC XX VALUE SPACES.
+           05  PRT-FILE-STATUS         PIC XX VALUE SPACES.
+           05  CTLCARD-FILE-STATUS     PIC XX VALUE SPACES.
+           05  CTL-PAINT-FILE          PIC X(60)
+                               VALUE "C:\COBOL\PAINTTEST.DAT".
+           05  CTL-PRT-FILE            PIC X(60)
+                               VALUE "C:\COBOL\PAINTRPT.PRT".
+           05  CTL-REJ-FILE            PIC X(60)
+                               VALUE "C:\COBOL\PAINTREJ.PRT".
+           05  CTL-RATE-FILE           PIC X(60)
+                               VALUE "C:\COBOL\PAINTRATE.DAT".
+           05  CTL-CKPT-FILE           PIC X(60)
+                               VALUE "C:\COBOL\PAINTCKPT.DAT".
+           05  CTL-BILL-FILE           PIC X(60)
+                               VALUE "C:\COBOL\PAINTBIL.CSV".
+           05  ROOM-VALID-SW           PIC XXX VALUE "YES".
+           05  C-EST-WALL-SQ-FT        PIC 9(5) VALUE ZERO.
+           05  C-EST-NET-WALL-SQ-FT    PIC 9(5) VALUE ZERO.
+           05  C-EST-DOOR-SQ-FT        PIC 9(5) VALUE ZERO.
+           05  C-EST-CEILING-SQ-FT     PIC 9(5) VALUE ZERO.
+           05  C-EST-ROOM-CTR          PIC 999 VALUE ZERO.
+           05  RESTART-FOUND-SW        PIC XXX VALUE "NO".
+           05  C-GROUP-CTR             PIC 9(7) VALUE ZERO.
+
+       01 CURR-HDR.
+           05  CH-EST-NO               PIC X(4).
+           05  CH-YY                   PIC 9(4).
+           05  CH-MM                   PIC 99.
+           05  CH-DD                   PIC 99.
+           05  CH-PRICE-GAL            PIC 99V99.
+           05  CH-GRADE                PIC X(1).
+           05  CH-CUST-NAME            PIC X(20).
+           05  CH-JOB-ADDR             PIC X(30).
+
+       01 RATE-TABLE.
+           05  RATE-TBL-CTR            PIC 99 VALUE ZERO.
+           05  RATE-TBL-ENTRY OCCURS 50 TIMES.
+               10  RT-EFF-DATE         PIC 9(8).
+               10  RT-GRADE            PIC X(1).
+               10  RT-COVERAGE         PIC 999.
+               10  RT-LABOR            PIC 99V99.
+               10  RT-CEILING-COVERAGE PIC 999.
 
        01 CURRENT-DATE-AND-TIME.
          05 THIS-DATE.
@@ -87,6 +251,10 @@
             05  FILLER              PIC X(13) VALUE "ESTIMATED".
 
        01 COLLUMN-HEADINGS2.
+           05  FILLER             PIC X(13) VALUE "CUSTOMER NAME".
+           05  FILLER             PIC X(7)  VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "JOB SITE".
+           05  FILLER             PIC X(21) VALUE SPACES.
            05  FILLER             PIC X(13) VALUE "PAINT EST NUM".
            05  FILLER             PIC X(23) VALUE SPACES.
            05  FILLER             PIC X(10) VALUE "PAINT YEAR".
@@ -97,10 +265,14 @@
            05  FILLER             PIC X(16) VALUE SPACES.
            05  FILLER             PIC X(10) VALUE "DOOR SQ FT".
            05  FILLER             PIC X(16) VALUE SPACES.
+           05  FILLER             PIC X(13) VALUE "CEILING SQ FT".
+           05  FILLER             PIC X(14) VALUE SPACES.
            05  FILLER             PIC X(11) VALUE "TOTAL SQ FT".
            05  FILLER             PIC X(16) VALUE SPACES.
            05  FILLER             PIC X(15) VALUE "GALLONS NEEDED".
            05  FILLER             PIC X(16) VALUE SPACES.
+           05  FILLER             PIC X(17) VALUE "CEILING GALLONS".
+           05  FILLER             PIC X(14) VALUE SPACES.
            05  FILLER             PIC X(16) VALUE "PRICE PER GALLON".
            05  FILLER             PIC X(16) VALUE SPACES.
            05  FILLER             PIC X(20)
@@ -114,6 +286,10 @@
          05 FILLER                     PIC X(132) VALUE SPACES.
 
        01 DETAIL-LINE.
+         05  O-CUST-NAME                PIC X(20).
+         05  FILLER                     PIC X(5)  VALUE SPACES.
+         05  O-JOB-ADDR                 PIC X(30).
+         05  FILLER                     PIC X(5)  VALUE SPACES.
          05  O-PAINT-EST-NO             PIC X(4).
          05  FILLER                     PIC X(20) VALUE SPACES.
          05  O-PAINT-YY                 PIC 9(4).
@@ -126,10 +302,14 @@
          05  FILLER                     PIC X(20) VALUE SPACES.
          05  O-PAINT-DOOR-SQ-FT         PIC ZZ9.
          05  FILLER                     PIC X(20) VALUE SPACES.
+         05  O-PAINT-CEILING-SQ-FT      PIC ZZZ9.
+         05  FILLER                     PIC X(20) VALUE SPACES.
          05  O-TOTAL-SQ-FT              PIC Z,ZZ9.
          05  FILLER                     PIC X(16) VALUE SPACES.
          05  O-PAINT-GAL-NEED           PIC ZZZ.99.
          05  FILLER                     PIC X(20) VALUE SPACES.
+         05  O-CEILING-GAL-NEED         PIC ZZZ.99.
+         05  FILLER                     PIC X(20) VALUE SPACES.
          05  O-PAINT-PRICE-GAL          PIC ZZ.99.
          05  FILLER                     PIC X(20) VALUE SPACES.
          05  O-PAINT-PRICE              PIC $ZZ,ZZZ.99.
@@ -140,13 +320,90 @@
          05  FILLER                     PIC XX VALUE SPACES.
 
 
+       01 ROOM-DETAIL-LINE.
+         05  FILLER                     PIC X(8)  VALUE SPACES.
+         05  FILLER                     PIC X(13) VALUE "PAINT EST NUM".
+         05  O-ROOM-EST-NO              PIC X(4).
+         05  FILLER                     PIC X(5)  VALUE SPACES.
+         05  FILLER                     PIC X(6)  VALUE "ROOM:".
+         05  O-ROOM-NAME                PIC X(15).
+         05  FILLER                     PIC X(5)  VALUE SPACES.
+         05  FILLER                     PIC X(11) VALUE "WALL SQ FT".
+         05  O-ROOM-WALL-SQ-FT          PIC ZZ9.
+         05  FILLER                     PIC X(5)  VALUE SPACES.
+         05  FILLER                     PIC X(11) VALUE "DOOR SQ FT".
+         05  O-ROOM-DOOR-SQ-FT          PIC ZZ9.
+         05  FILLER                     PIC X(5)  VALUE SPACES.
+         05  FILLER                     PIC X(14) VALUE "CEILING SQ FT".
+         05  O-ROOM-CEILING-SQ-FT       PIC ZZ9.
+         05  FILLER                     PIC X(40) VALUE SPACES.
+
        01 GT-LINE.
-           05  FILLER                 PIC X(54) VALUE SPACES.
-           05  FILLER                 PIC X(15) VALUE"TOTAL SQ FT".
-           05  O-GT-TOTAL-SQ-FT       PIC ZZ9.???
-           05  FILLER                 PIC X(15) VALUE "PAINT JOB COUNT".
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(12) VALUE "TOTAL SQ FT".
+           05  O-GT-TOTAL-SQ-FT       PIC Z,ZZZ,ZZ9.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "JOB COUNT".
            05  O-ESTCTR               PIC ZZ9.
-           05  FILLER                 PIC X(60) VALUE SPACES.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(8)  VALUE "GALLONS".
+           05  O-GT-PAINT-GAL-NEED    PIC ZZ,ZZZ.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE "PAINT COST".
+           05  O-GT-PAINT-PRICE       PIC $$,$$$,$$$.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE "LABOR COST".
+           05  O-GT-LABOR-COST        PIC $$,$$$,$$$.99.
+           05  FILLER                 PIC X(3)  VALUE SPACES.
+           05  FILLER                 PIC X(12) VALUE "GRAND TOTAL".
+           05  O-GT-TOTAL-COST        PIC $$$,$$$,$$$.99.
+           05  FILLER                 PIC X VALUE SPACE.
+
+       01 YR-SUBTOTAL-LINE.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "YEAR".
+           05  O-YR-SUBTOT-YY         PIC 9(4).
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "JOB COUNT".
+           05  O-YR-JOBCTR            PIC ZZ9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE "TOTAL SQ FT".
+           05  O-YR-SQ-FT             PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(10) VALUE "TOTAL COST".
+           05  O-YR-TOTAL-COST        PIC $$,$$$,$$$.99.
+           05  FILLER                 PIC X(47) VALUE SPACES.
+
+       01 REJ-HEADING.
+           05  FILLER                 PIC X(30) VALUE
+                                       "PAINT ESTIMATE REJECT LISTING".
+           05  FILLER                 PIC X(102) VALUE SPACES.
+
+       01 REJ-COLUMN-HEADINGS.
+           05  FILLER                 PIC X(13) VALUE "PAINT EST NUM".
+           05  FILLER                 PIC X(7)  VALUE SPACES.
+           05  FILLER                 PIC X(13) VALUE "CUSTOMER NAME".
+           05  FILLER                 PIC X(7)  VALUE SPACES.
+           05  FILLER                 PIC X(4)  VALUE "ROOM".
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  FILLER                 PIC X(16) VALUE "REASON REJECTED".
+           05  FILLER                 PIC X(56) VALUE SPACES.
+
+       01 REJECT-LINE.
+           05  O-REJ-EST-NO           PIC X(4).
+           05  FILLER                 PIC X(16) VALUE SPACES.
+           05  O-REJ-CUST-NAME        PIC X(20).
+           05  FILLER                 PIC X(6)  VALUE SPACES.
+           05  O-REJ-ROOM             PIC X(15).
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  O-REJ-REASON           PIC X(40).
+           05  FILLER                 PIC X(26) VALUE SPACES.
+
+       01 REJ-GT-LINE.
+           05  FILLER                 PIC X(20) VALUE
+                                       "TOTAL REJECTED:".
+           05  O-REJCTR               PIC ZZ9.
+           05  FILLER                 PIC X(107) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -157,47 +414,361 @@
            STOP RUN.
 
        1000-INIT.
-           OPEN INPUT PAINT-NUM
-           OPEN OUTPUT PRTOUT
+           PERFORM 1050-READ-CONTROL-CARD.
+
+           OPEN INPUT PAINT-NUM.
+           IF PAINT-FILE-STATUS NOT = "00"
+               PERFORM 9910-PAINT-FILE-ERROR
+           END-IF.
+
+           PERFORM 1500-LOAD-RATES.
+           PERFORM 1600-CHECK-RESTART.
+
+           IF RESTART-FOUND-SW = "YES"
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND REJOUT
+               OPEN EXTEND BILLOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT REJOUT
+               OPEN OUTPUT BILLOUT
+           END-IF.
+           IF PRT-FILE-STATUS NOT = "00"
+               PERFORM 9920-PRT-FILE-ERROR
+           END-IF.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
-           PERFORM 9000-READ.
+           IF RESTART-FOUND-SW = "NO"
+               WRITE REJLINE FROM REJ-HEADING
+                 AFTER ADVANCING PAGE
+               WRITE REJLINE FROM REJ-COLUMN-HEADINGS
+                 AFTER ADVANCING 2 LINES
+               PERFORM 9000-READ
+           END-IF.
            PERFORM 9100-HDGS.
 
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROLCARD.
+           IF CTLCARD-FILE-STATUS = "00"
+               READ CONTROLCARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1060-APPLY-CONTROL-CARD
+               END-READ
+               CLOSE CONTROLCARD
+           END-IF.
+
+       1060-APPLY-CONTROL-CARD.
+           IF CC-PAINT-FILE NOT = SPACES
+               MOVE CC-PAINT-FILE TO CTL-PAINT-FILE
+           END-IF.
+           IF CC-PRT-FILE NOT = SPACES
+               MOVE CC-PRT-FILE TO CTL-PRT-FILE
+           END-IF.
+           IF CC-REJ-FILE NOT = SPACES
+               MOVE CC-REJ-FILE TO CTL-REJ-FILE
+           END-IF.
+           IF CC-RATE-FILE NOT = SPACES
+               MOVE CC-RATE-FILE TO CTL-RATE-FILE
+           END-IF.
+           IF CC-CKPT-FILE NOT = SPACES
+               MOVE CC-CKPT-FILE TO CTL-CKPT-FILE
+           END-IF.
+           IF CC-BILL-FILE NOT = SPACES
+               MOVE CC-BILL-FILE TO CTL-BILL-FILE
+           END-IF.
+
+       1600-CHECK-RESTART.
+           MOVE "NO" TO RESTART-FOUND-SW.
+           OPEN INPUT CHKPTFILE.
+           IF CHKPT-FILE-STATUS = "00"
+               READ CHKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "YES" TO RESTART-FOUND-SW
+                       PERFORM 1610-RESTORE-CHECKPOINT
+               END-READ
+               CLOSE CHKPTFILE
+           END-IF.
+
+       1610-RESTORE-CHECKPOINT.
+           MOVE CHKPT-PCTR              TO C-PCTR.
+           MOVE CHKPT-ESTCTR            TO C-ESTCTR.
+           MOVE CHKPT-GT-TOTAL-SQ-FT    TO C-GT-TOTAL-SQ-FT.
+           MOVE CHKPT-GT-PAINT-GAL-NEED TO C-GT-PAINT-GAL-NEED.
+           MOVE CHKPT-GT-PAINT-PRICE    TO C-GT-PAINT-PRICE.
+           MOVE CHKPT-GT-LABOR-COST     TO C-GT-LABOR-COST.
+           MOVE CHKPT-GT-TOTAL-COST     TO C-GT-TOTAL-COST.
+           MOVE CHKPT-REJCTR            TO C-REJCTR.
+           MOVE CHKPT-YR-JOBCTR         TO C-YR-JOBCTR.
+           MOVE CHKPT-YR-SQ-FT          TO C-YR-SQ-FT.
+           MOVE CHKPT-YR-TOTAL-COST     TO C-YR-TOTAL-COST.
+           MOVE CHKPT-FIRST-REC-SW      TO FIRST-REC-SW.
+           MOVE CHKPT-PREV-YY           TO C-PREV-YY.
+           PERFORM 9000-READ
+               VARYING C-SKIP-SUB FROM 1 BY 1
+               UNTIL C-SKIP-SUB > CHKPT-REC-COUNT
+                  OR MORE-REC = "NO".
+
+       1500-LOAD-RATES.
+           OPEN INPUT RATEFILE.
+           MOVE "YES" TO MORE-RATES.
+           PERFORM 1510-READ-RATE.
+           PERFORM 1520-STORE-RATE
+               UNTIL MORE-RATES = "NO".
+           CLOSE RATEFILE.
+
+       1510-READ-RATE.
+           READ RATEFILE
+               AT END
+                   MOVE "NO" TO MORE-RATES.
+
+       1520-STORE-RATE.
+           IF RATE-TBL-CTR >= 50
+               DISPLAY "COBTPG01 - RATE TABLE FULL, IGNORING RATE "
+                   "EFFECTIVE " RATE-EFF-DATE
+           ELSE
+               ADD 1 TO RATE-TBL-CTR
+               MOVE RATE-EFF-DATE TO RT-EFF-DATE (RATE-TBL-CTR)
+               MOVE RATE-GRADE    TO RT-GRADE    (RATE-TBL-CTR)
+               MOVE RATE-COVERAGE TO RT-COVERAGE (RATE-TBL-CTR)
+               MOVE RATE-LABOR    TO RT-LABOR    (RATE-TBL-CTR)
+               MOVE RATE-CEILING-COVERAGE
+                                  TO RT-CEILING-COVERAGE (RATE-TBL-CTR)
+           END-IF.
+           PERFORM 1510-READ-RATE.
+
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           IF HEADER-REC
+               ADD 1 TO C-GROUP-CTR
+               PERFORM 2030-START-ESTIMATE
+               PERFORM 2025-EDIT-HEADER
+               IF VALID-REC = "YES"
+                   PERFORM 2010-CHECK-YEAR-BREAK
+               END-IF
+               PERFORM 9000-READ
+               PERFORM 2035-PROCESS-ROOM
+                   UNTIL MORE-REC = "NO" OR HEADER-REC
+               IF VALID-REC = "YES" AND C-EST-ROOM-CTR = ZERO
+                   MOVE "NO" TO VALID-REC
+                   MOVE "ESTIMATE HAS NO ROOM RECORDS" TO REJECT-REASON
+               END-IF
+               IF VALID-REC = "YES"
+                   PERFORM 2090-FIND-RATE
+                   PERFORM 2100-CALCS
+                   PERFORM 2200-OUTPUT
+               ELSE
+                   PERFORM 2300-REJECT
+               END-IF
+               PERFORM 2400-CHECK-CHECKPOINT
+           ELSE
+               PERFORM 2045-ORPHAN-ROOM-REJECT
+               PERFORM 9000-READ
+           END-IF.
+
+       2045-ORPHAN-ROOM-REJECT.
+           ADD 1 TO C-REJCTR.
+           MOVE I-ROOM-EST-NO TO O-REJ-EST-NO.
+           MOVE SPACES TO O-REJ-CUST-NAME.
+           MOVE I-ROOM-NAME TO O-REJ-ROOM.
+           MOVE "ROOM RECORD WITH NO PRECEDING HEADER" TO O-REJ-REASON.
+           WRITE REJLINE FROM REJECT-LINE
+             AFTER ADVANCING 2 LINES.
+
+       2030-START-ESTIMATE.
+           MOVE I-PAINT-EST-NO TO CH-EST-NO.
+           MOVE I-PAINT-YY     TO CH-YY.
+           MOVE I-PAINT-MM     TO CH-MM.
+           MOVE I-PAINT-DD     TO CH-DD.
+           MOVE I-PAINT-PRICE-GAL TO CH-PRICE-GAL.
+           MOVE I-PAINT-GRADE  TO CH-GRADE.
+           MOVE I-CUST-NAME    TO CH-CUST-NAME.
+           MOVE I-JOB-ADDR     TO CH-JOB-ADDR.
+           MOVE ZERO TO C-EST-WALL-SQ-FT.
+           MOVE ZERO TO C-EST-NET-WALL-SQ-FT.
+           MOVE ZERO TO C-EST-DOOR-SQ-FT.
+           MOVE ZERO TO C-EST-CEILING-SQ-FT.
+           MOVE ZERO TO C-EST-ROOM-CTR.
+
+       2025-EDIT-HEADER.
+           MOVE "YES" TO VALID-REC.
+           MOVE SPACES TO REJECT-REASON.
+           IF I-PAINT-PRICE-GAL = ZERO
+               MOVE "NO" TO VALID-REC
+               MOVE "PRICE PER GALLON IS ZERO" TO REJECT-REASON
+           END-IF.
+
+       2035-PROCESS-ROOM.
+           IF VALID-REC = "YES"
+               PERFORM 2036-EDIT-ROOM
+               IF ROOM-VALID-SW = "YES"
+                   PERFORM 2037-ACCUMULATE-ROOM
+               ELSE
+                   PERFORM 2038-REJECT-ROOM
+               END-IF
+           END-IF.
            PERFORM 9000-READ.
 
+       2036-EDIT-ROOM.
+           MOVE "YES" TO ROOM-VALID-SW.
+           MOVE SPACES TO REJECT-REASON.
+           IF I-ROOM-EST-NO NOT = CH-EST-NO
+               MOVE "NO" TO ROOM-VALID-SW
+               MOVE "ROOM EST NO DOES NOT MATCH HEADER"
+                   TO REJECT-REASON
+           END-IF.
+           IF I-ROOM-DOOR-SQ-FT > I-ROOM-WALL-SQ-FT
+               MOVE "NO" TO ROOM-VALID-SW
+               MOVE "DOOR SQ FT EXCEEDS WALL SQ FT" TO REJECT-REASON
+           END-IF.
+
+       2037-ACCUMULATE-ROOM.
+           ADD 1 TO C-EST-ROOM-CTR.
+           SUBTRACT I-ROOM-DOOR-SQ-FT FROM I-ROOM-WALL-SQ-FT
+               GIVING C-PAINT-WALL-SQ-FT.
+           ADD C-PAINT-WALL-SQ-FT   TO C-EST-NET-WALL-SQ-FT.
+           ADD I-ROOM-WALL-SQ-FT    TO C-EST-WALL-SQ-FT.
+           ADD I-ROOM-DOOR-SQ-FT    TO C-EST-DOOR-SQ-FT.
+           ADD I-ROOM-CEILING-SQ-FT TO C-EST-CEILING-SQ-FT.
+           MOVE CH-EST-NO            TO O-ROOM-EST-NO.
+           MOVE I-ROOM-NAME          TO O-ROOM-NAME.
+           MOVE I-ROOM-WALL-SQ-FT    TO O-ROOM-WALL-SQ-FT.
+           MOVE I-ROOM-DOOR-SQ-FT    TO O-ROOM-DOOR-SQ-FT.
+           MOVE I-ROOM-CEILING-SQ-FT TO O-ROOM-CEILING-SQ-FT.
+           WRITE PRTLINE FROM ROOM-DETAIL-LINE
+             AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM 9100-HDGS.
+
+       2038-REJECT-ROOM.
+           ADD 1 TO C-REJCTR.
+           MOVE CH-EST-NO      TO O-REJ-EST-NO.
+           MOVE CH-CUST-NAME   TO O-REJ-CUST-NAME.
+           MOVE I-ROOM-NAME    TO O-REJ-ROOM.
+           MOVE REJECT-REASON  TO O-REJ-REASON.
+           WRITE REJLINE FROM REJECT-LINE
+             AFTER ADVANCING 2 LINES.
+
+       2400-CHECK-CHECKPOINT.
+           DIVIDE C-GROUP-CTR BY 100 GIVING C-CKPT-DUMMY
+               REMAINDER C-CKPT-REM.
+           IF C-CKPT-REM = ZERO
+               PERFORM 2410-WRITE-CHECKPOINT
+           END-IF.
+
+       2410-WRITE-CHECKPOINT.
+           MOVE C-PCTR              TO CHKPT-PCTR.
+           MOVE CH-EST-NO           TO CHKPT-EST-NO.
+           MOVE C-REC-READ-CTR      TO CHKPT-REC-COUNT.
+           MOVE C-ESTCTR            TO CHKPT-ESTCTR.
+           MOVE C-GT-TOTAL-SQ-FT    TO CHKPT-GT-TOTAL-SQ-FT.
+           MOVE C-GT-PAINT-GAL-NEED TO CHKPT-GT-PAINT-GAL-NEED.
+           MOVE C-GT-PAINT-PRICE    TO CHKPT-GT-PAINT-PRICE.
+           MOVE C-GT-LABOR-COST     TO CHKPT-GT-LABOR-COST.
+           MOVE C-GT-TOTAL-COST     TO CHKPT-GT-TOTAL-COST.
+           MOVE C-REJCTR            TO CHKPT-REJCTR.
+           MOVE C-YR-JOBCTR         TO CHKPT-YR-JOBCTR.
+           MOVE C-YR-SQ-FT          TO CHKPT-YR-SQ-FT.
+           MOVE C-YR-TOTAL-COST     TO CHKPT-YR-TOTAL-COST.
+           MOVE FIRST-REC-SW        TO CHKPT-FIRST-REC-SW.
+           MOVE C-PREV-YY           TO CHKPT-PREV-YY.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
+
+       2010-CHECK-YEAR-BREAK.
+           IF FIRST-REC-SW = "YES"
+               MOVE "NO" TO FIRST-REC-SW
+               MOVE CH-YY TO C-PREV-YY
+           ELSE
+               IF CH-YY NOT = C-PREV-YY
+                   PERFORM 2020-YEAR-SUBTOTAL
+                   PERFORM 9100-HDGS
+                   MOVE CH-YY TO C-PREV-YY
+               END-IF
+           END-IF.
+
+       2020-YEAR-SUBTOTAL.
+           MOVE C-PREV-YY       TO O-YR-SUBTOT-YY.
+           MOVE C-YR-JOBCTR     TO O-YR-JOBCTR.
+           MOVE C-YR-SQ-FT      TO O-YR-SQ-FT.
+           MOVE C-YR-TOTAL-COST TO O-YR-TOTAL-COST.
+           WRITE PRTLINE FROM YR-SUBTOTAL-LINE
+             AFTER ADVANCING 3 LINES.
+           MOVE ZERO TO C-YR-JOBCTR.
+           MOVE ZERO TO C-YR-SQ-FT.
+           MOVE ZERO TO C-YR-TOTAL-COST.
+
+       2090-FIND-RATE.
+           COMPUTE C-JOB-DATE-N =
+               CH-YY * 10000 + CH-MM * 100 + CH-DD.
+           MOVE ZERO  TO C-BEST-EFF-DATE.
+           MOVE 115   TO C-COVERAGE.
+           MOVE 23.55 TO C-LABOR-RATE.
+           MOVE 350   TO C-CEILING-COVERAGE.
+           PERFORM 2095-CHECK-RATE-ENTRY
+               VARYING C-RATE-SUB FROM 1 BY 1
+               UNTIL C-RATE-SUB > RATE-TBL-CTR.
+
+       2095-CHECK-RATE-ENTRY.
+           IF RT-GRADE (C-RATE-SUB) = CH-GRADE
+               AND RT-EFF-DATE (C-RATE-SUB) NOT > C-JOB-DATE-N
+               AND RT-EFF-DATE (C-RATE-SUB) > C-BEST-EFF-DATE
+                   MOVE RT-EFF-DATE (C-RATE-SUB) TO C-BEST-EFF-DATE
+                   MOVE RT-COVERAGE (C-RATE-SUB) TO C-COVERAGE
+                   MOVE RT-LABOR    (C-RATE-SUB) TO C-LABOR-RATE
+                   MOVE RT-CEILING-COVERAGE (C-RATE-SUB)
+                                                  TO C-CEILING-COVERAGE.
+
        2100-CALCS.
            ADD 1 TO C-ESTCTR.
-           SUBTRACT I-PAINT-DOOR-SQ-FT FROM I-PAINT-WALL-SQ-FT
-               GIVING C-PAINT-WALL-SQ-FT.
-           DIVIDE 115 INTO C-PAINT-WALL-SQ-FT
+           DIVIDE C-COVERAGE INTO C-EST-NET-WALL-SQ-FT
                GIVING C-PAINT-GAL-NEED.
-           MULTIPLY  C-PAINT-GAL-NEED BY I-PAINT-PRICE-GAL
+           DIVIDE C-CEILING-COVERAGE INTO C-EST-CEILING-SQ-FT
+               GIVING C-CEILING-GAL-NEED.
+           ADD C-PAINT-GAL-NEED C-CEILING-GAL-NEED
+               GIVING C-TOTAL-GAL-NEED.
+           MULTIPLY  C-TOTAL-GAL-NEED BY CH-PRICE-GAL
                GIVING C-PAINT-PRICE.
-           COMPUTE C-LABOR-COST = 23.55 * C-PAINT-GAL-NEED.
-           ADD C-PAINT-PRICE TO C-LABOR-COST 
+           COMPUTE C-LABOR-COST = C-LABOR-RATE * C-TOTAL-GAL-NEED.
+           ADD C-PAINT-PRICE TO C-LABOR-COST
                GIVING C-TOTAL-COST.
-           COMPUTE C-TOTAL-SQ-FT = C-PAINT-WALL-SQ-FT + 
-           I-PAINT-DOOR-SQ-FT.
+           COMPUTE C-TOTAL-SQ-FT = C-EST-NET-WALL-SQ-FT +
+           C-EST-DOOR-SQ-FT + C-EST-CEILING-SQ-FT.
+           ADD C-EST-NET-WALL-SQ-FT C-EST-DOOR-SQ-FT
+               C-EST-CEILING-SQ-FT
+               TO C-GT-TOTAL-SQ-FT.
+           ADD C-TOTAL-GAL-NEED  TO C-GT-PAINT-GAL-NEED.
+           ADD C-PAINT-PRICE     TO C-GT-PAINT-PRICE.
+           ADD C-LABOR-COST      TO C-GT-LABOR-COST.
+           ADD C-TOTAL-COST      TO C-GT-TOTAL-COST.
+           ADD 1                 TO C-YR-JOBCTR.
+           ADD C-EST-NET-WALL-SQ-FT C-EST-DOOR-SQ-FT
+               C-EST-CEILING-SQ-FT
+               TO C-YR-SQ-FT.
+           ADD C-TOTAL-COST      TO C-YR-TOTAL-COST.
 
        2200-OUTPUT.
-           MOVE I-PAINT-EST-NO TO O-PAINT-EST-NO.
-           MOVE I-PAINT-YY TO O-PAINT-YY.
-           MOVE I-PAINT-MM TO O-PAINT-MM.
-           MOVE I-PAINT-DD TO O-PAINT-DD.
-           MOVE C-PAINT-WALL-SQ-FT TO O-PAINT-WALL-SQ-FT.
-           MOVE I-PAINT-DOOR-SQ-FT TO O-PAINT-DOOR-SQ-FT.
+           MOVE CH-CUST-NAME TO O-CUST-NAME.
+           MOVE CH-JOB-ADDR TO O-JOB-ADDR.
+           MOVE CH-EST-NO TO O-PAINT-EST-NO.
+           MOVE CH-YY TO O-PAINT-YY.
+           MOVE CH-MM TO O-PAINT-MM.
+           MOVE CH-DD TO O-PAINT-DD.
+           MOVE C-EST-WALL-SQ-FT TO O-PAINT-WALL-SQ-FT.
+           MOVE C-EST-DOOR-SQ-FT TO O-PAINT-DOOR-SQ-FT.
+           MOVE C-EST-CEILING-SQ-FT TO O-PAINT-CEILING-SQ-FT.
            MOVE C-PAINT-PRICE TO O-PAINT-PRICE.
            MOVE C-TOTAL-SQ-FT TO O-TOTAL-SQ-FT.
            MOVE C-PAINT-GAL-NEED TO O-PAINT-GAL-NEED.
-           MOVE I-PAINT-PRICE-GAL TO O-PAINT-PRICE-GAL
+           MOVE C-CEILING-GAL-NEED TO O-CEILING-GAL-NEED.
+           MOVE CH-PRICE-GAL TO O-PAINT-PRICE-GAL
            MOVE C-LABOR-COST TO O-LABOR-COST.
            MOVE C-TOTAL-COST TO O-TOTAL-COST.
 
@@ -206,18 +777,82 @@
                AT EOP
                    PERFORM 9100-HDGS.
 
+           PERFORM 2250-BILL-EXTRACT.
+
+       2250-BILL-EXTRACT.
+           MOVE C-TOTAL-COST TO BILL-COST-ED.
+           MOVE SPACES TO BILL-REC.
+           STRING CH-EST-NO     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE
+                  CH-CUST-NAME  DELIMITED BY SIZE
+                  '"'           DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  BILL-COST-ED  DELIMITED BY SIZE
+               INTO BILL-REC.
+           WRITE BILL-REC.
+
+       2300-REJECT.
+           ADD 1 TO C-REJCTR.
+           MOVE CH-EST-NO TO O-REJ-EST-NO.
+           MOVE CH-CUST-NAME TO O-REJ-CUST-NAME.
+           MOVE SPACES TO O-REJ-ROOM.
+           MOVE REJECT-REASON TO O-REJ-REASON.
+           WRITE REJLINE FROM REJECT-LINE
+             AFTER ADVANCING 2 LINES.
+
        3000-CLOSING.
-           MOVE C-ESTCTR TO O-ESTCTR.
+           IF FIRST-REC-SW = "NO"
+               PERFORM 2020-YEAR-SUBTOTAL
+           END-IF.
+           MOVE C-ESTCTR           TO O-ESTCTR.
+           MOVE C-GT-TOTAL-SQ-FT   TO O-GT-TOTAL-SQ-FT.
+           MOVE C-GT-PAINT-GAL-NEED TO O-GT-PAINT-GAL-NEED.
+           MOVE C-GT-PAINT-PRICE   TO O-GT-PAINT-PRICE.
+           MOVE C-GT-LABOR-COST    TO O-GT-LABOR-COST.
+           MOVE C-GT-TOTAL-COST    TO O-GT-TOTAL-COST.
            WRITE PRTLINE FROM GT-LINE
              AFTER ADVANCING 3 lines.
+
+           MOVE C-REJCTR TO O-REJCTR.
+           WRITE REJLINE FROM REJ-GT-LINE
+             AFTER ADVANCING 3 LINES.
+
+           OPEN OUTPUT CHKPTFILE.
+           CLOSE CHKPTFILE.
+
            CLOSE PAINT-NUM.
            CLOSE PRTOUT.
+           CLOSE REJOUT.
+           CLOSE BILLOUT.
 
 
        9000-READ.
            READ PAINT-NUM
                AT END
-                   MOVE "NO" TO MORE-REC.
+                   MOVE "NO" TO MORE-REC
+               NOT AT END
+                   ADD 1 TO C-REC-READ-CTR
+           END-READ.
+           IF PAINT-FILE-STATUS NOT = "00" AND NOT = "10"
+               PERFORM 9910-PAINT-FILE-ERROR
+           END-IF.
+
+       9910-PAINT-FILE-ERROR.
+           DISPLAY "COBTPG01 - I/O ERROR ON PAINT-NUM FILE: "
+               CTL-PAINT-FILE.
+           DISPLAY "COBTPG01 - FILE STATUS IS: " PAINT-FILE-STATUS.
+           PERFORM 9990-ABORT-RUN.
+
+       9920-PRT-FILE-ERROR.
+           DISPLAY "COBTPG01 - I/O ERROR ON PRTOUT FILE: "
+               CTL-PRT-FILE.
+           DISPLAY "COBTPG01 - FILE STATUS IS: " PRT-FILE-STATUS.
+           PERFORM 9990-ABORT-RUN.
+
+       9990-ABORT-RUN.
+           DISPLAY "COBTPG01 - RUN TERMINATED DUE TO FILE ERROR".
+           STOP RUN.
 
        9100-HDGS.
            ADD 1 TO C-PCTR.
